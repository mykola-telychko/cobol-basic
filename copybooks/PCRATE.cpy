@@ -0,0 +1,4 @@
+      * Rate table record: customer/product code -> official percentage.
+       01 RATE-RECORD.
+           05 RATE-CODE        PIC X(6).
+           05 RATE-PERCENT     PIC 9(3)V99.
