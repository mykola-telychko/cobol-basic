@@ -0,0 +1,5 @@
+      * Transaction record read by the PERCENT batch run (PERCENTB).
+       01 TRANS-RECORD.
+           05 TRANS-NUM        PIC S9(9)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 TRANS-PERCENT    PIC 9(3)V99.
