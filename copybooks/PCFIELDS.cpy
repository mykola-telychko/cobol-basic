@@ -0,0 +1,4 @@
+      * Shared calculation fields for the PERCENT family of programs.
+       01 NUM         PIC S9(9).
+       01 PERCENT     PIC 9(3)V99.
+       01 RESULT      PIC S9(9)V99.
