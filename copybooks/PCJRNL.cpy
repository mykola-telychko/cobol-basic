@@ -0,0 +1,9 @@
+      * Audit journal record: one entry per PERCENT calculation.
+       01 JOURNAL-RECORD.
+           05 JRNL-TIMESTAMP    PIC 9(14).
+           05 JRNL-OPERATOR     PIC X(8).
+           05 JRNL-NUM          PIC S9(9)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 JRNL-PERCENT      PIC 9(3)V99.
+           05 JRNL-RESULT       PIC S9(9)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
