@@ -0,0 +1,7 @@
+      * RESULT record written by the PERCENT batch run (PERCENTB).
+       01 RESULT-RECORD.
+           05 RESULT-NUM        PIC S9(9)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 RESULT-PERCENT    PIC 9(3)V99.
+           05 RESULT-AMOUNT     PIC S9(9)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
