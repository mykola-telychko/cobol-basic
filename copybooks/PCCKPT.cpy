@@ -0,0 +1,7 @@
+      * Checkpoint record for the PERCENT batch run (PERCENTB): how many
+      * transactions have been processed so far and the running total.
+       01 CKPT-RECORD.
+           05 CKPT-COUNT        PIC 9(9).
+           05 FILLER            PIC X VALUE SPACE.
+           05 CKPT-TOTAL        PIC S9(9)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
