@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERCENTB.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESULT-FILE ASSIGN TO "RESULTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT JOURNAL-FILE ASSIGN TO "JRNLOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CKPT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY PCTRANS.
+
+       FD  RESULT-FILE.
+       COPY PCRESULT.
+
+       FD  REPORT-FILE.
+       01 REPORT-LINE      PIC X(80).
+
+       FD  JOURNAL-FILE.
+       COPY PCJRNL.
+
+       FD  CKPT-FILE.
+       COPY PCCKPT.
+
+       WORKING-STORAGE SECTION.
+       COPY PCFIELDS.
+
+       01 WS-FLAGS.
+           05 WS-EOF-SW       PIC X VALUE 'N'.
+              88 WS-EOF               VALUE 'Y'.
+           05 WS-RESTART-SW   PIC X VALUE 'N'.
+              88 WS-RESTARTING        VALUE 'Y'.
+           05 WS-COMPLETE-SW  PIC X VALUE 'N'.
+              88 WS-ALREADY-COMPLETE  VALUE 'Y'.
+           05 WS-CALC-SW      PIC X VALUE 'Y'.
+              88 WS-CALC-OK           VALUE 'Y'.
+              88 WS-CALC-ERROR        VALUE 'N'.
+
+       01 WS-OPERATOR-ID   PIC X(8).
+       01 WS-TIMESTAMP     PIC X(21).
+
+       01 WS-ROUND-MODE    PIC X VALUE 'H'.
+           88 WS-ROUND-HALF-UP        VALUE 'H'.
+           88 WS-ROUND-HALF-EVEN      VALUE 'E'.
+       01 WS-CKPT-FILE-STATUS     PIC XX.
+       01 WS-CKPT-COUNT           PIC 9(9) VALUE ZERO.
+
+       01 WS-RUN-DATE      PIC 9(8).
+       01 WS-GRAND-TOTAL   PIC S9(9)V99 VALUE ZERO.
+
+       01 WS-RPT-HEADING-1.
+           05 FILLER           PIC X(35) VALUE
+               "DAILY PERCENT CALCULATION REPORT".
+
+       01 WS-RPT-HEADING-2.
+           05 FILLER           PIC X(10) VALUE "RUN DATE: ".
+           05 WS-RPT-DATE       PIC 9999/99/99.
+
+       01 WS-RPT-COLUMNS.
+           05 FILLER           PIC X(15) VALUE "NUM".
+           05 FILLER           PIC X(15) VALUE "PERCENT".
+           05 FILLER           PIC X(15) VALUE "RESULT".
+
+       01 WS-RPT-DETAIL.
+           05 WS-RPT-NUM         PIC -(8)9.
+           05 FILLER            PIC X(5) VALUE SPACES.
+           05 WS-RPT-PERCENT     PIC ZZ9.99.
+           05 FILLER            PIC X(5) VALUE SPACES.
+           05 WS-RPT-RESULT      PIC -(8)9.99.
+
+       01 WS-RPT-TOTAL.
+           05 FILLER           PIC X(20) VALUE "GRAND TOTAL:".
+           05 WS-RPT-GRAND-TOTAL PIC -(8)9.99.
+
+       01 WS-RPT-ERROR.
+           05 FILLER            PIC X(35) VALUE
+               "*** RESULT OVERFLOW - SKIPPED NUM=".
+           05 WS-RPT-ERR-NUM     PIC -(8)9.
+           05 FILLER            PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+
+           ACCEPT WS-ROUND-MODE FROM ENVIRONMENT "ROUNDMODE".
+           IF NOT WS-ROUND-HALF-UP AND NOT WS-ROUND-HALF-EVEN
+               MOVE 'H' TO WS-ROUND-MODE
+           END-IF.
+
+           PERFORM 0050-READ-CHECKPOINT.
+
+           IF WS-RESTARTING
+               OPEN INPUT TRANS-FILE
+               OPEN EXTEND RESULT-FILE
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND JOURNAL-FILE
+               PERFORM 0060-SKIP-PROCESSED-RECORDS
+           ELSE
+               OPEN INPUT TRANS-FILE
+                    OUTPUT RESULT-FILE
+                    OUTPUT REPORT-FILE
+                    EXTEND JOURNAL-FILE
+               PERFORM 0100-WRITE-REPORT-HEADER
+           END-IF.
+
+           PERFORM UNTIL WS-EOF
+               READ TRANS-FILE
+                   AT END SET WS-EOF TO TRUE
+                   NOT AT END PERFORM 1000-PROCESS-RECORD
+               END-READ
+           END-PERFORM.
+
+           IF NOT WS-ALREADY-COMPLETE
+               PERFORM 0200-WRITE-REPORT-TOTAL
+           END-IF.
+           PERFORM 0300-CLEAR-CHECKPOINT.
+
+           CLOSE TRANS-FILE
+                 RESULT-FILE
+                 REPORT-FILE
+                 JOURNAL-FILE.
+
+           STOP RUN.
+
+       0050-READ-CHECKPOINT.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CKPT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKPT-COUNT TO WS-CKPT-COUNT
+                       MOVE CKPT-TOTAL TO WS-GRAND-TOTAL
+               END-READ
+           END-IF.
+           CLOSE CKPT-FILE.
+           IF WS-CKPT-COUNT > 0
+               SET WS-RESTARTING TO TRUE
+           END-IF.
+
+       0060-SKIP-PROCESSED-RECORDS.
+           PERFORM WS-CKPT-COUNT TIMES
+               READ TRANS-FILE
+                   AT END SET WS-EOF TO TRUE
+                           SET WS-ALREADY-COMPLETE TO TRUE
+               END-READ
+           END-PERFORM.
+
+       0150-SAVE-CHECKPOINT.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           MOVE WS-GRAND-TOTAL TO CKPT-TOTAL.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
+       0300-CLEAR-CHECKPOINT.
+           MOVE ZERO TO CKPT-COUNT.
+           MOVE ZERO TO CKPT-TOTAL.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+
+       0100-WRITE-REPORT-HEADER.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE TO WS-RPT-DATE.
+
+           WRITE REPORT-LINE FROM WS-RPT-HEADING-1.
+           WRITE REPORT-LINE FROM WS-RPT-HEADING-2.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM WS-RPT-COLUMNS.
+
+       0200-WRITE-REPORT-TOTAL.
+           MOVE WS-GRAND-TOTAL TO WS-RPT-GRAND-TOTAL.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM WS-RPT-TOTAL.
+
+       1000-PROCESS-RECORD.
+           MOVE TRANS-NUM TO NUM.
+           MOVE TRANS-PERCENT TO PERCENT.
+
+           PERFORM 1050-COMPUTE-RESULT.
+
+           IF WS-CALC-ERROR
+               MOVE NUM TO WS-RPT-ERR-NUM
+               WRITE REPORT-LINE FROM WS-RPT-ERROR
+           ELSE
+               MOVE NUM TO RESULT-NUM
+               MOVE PERCENT TO RESULT-PERCENT
+               MOVE RESULT TO RESULT-AMOUNT
+               WRITE RESULT-RECORD
+
+               ADD RESULT TO WS-GRAND-TOTAL
+
+               MOVE NUM TO WS-RPT-NUM
+               MOVE PERCENT TO WS-RPT-PERCENT
+               MOVE RESULT TO WS-RPT-RESULT
+               WRITE REPORT-LINE FROM WS-RPT-DETAIL
+
+               PERFORM 1100-WRITE-JOURNAL
+           END-IF.
+
+           ADD 1 TO WS-CKPT-COUNT.
+           PERFORM 0150-SAVE-CHECKPOINT.
+
+       1050-COMPUTE-RESULT.
+           SET WS-CALC-OK TO TRUE.
+           IF WS-ROUND-HALF-EVEN
+               COMPUTE RESULT ROUNDED MODE IS NEAREST-EVEN
+                   = NUM * PERCENT / 100
+                   ON SIZE ERROR
+                       SET WS-CALC-ERROR TO TRUE
+               END-COMPUTE
+           ELSE
+               COMPUTE RESULT ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                   = NUM * PERCENT / 100
+                   ON SIZE ERROR
+                       SET WS-CALC-ERROR TO TRUE
+               END-COMPUTE
+           END-IF.
+
+       1100-WRITE-JOURNAL.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE WS-TIMESTAMP(1:14) TO JRNL-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO JRNL-OPERATOR.
+           MOVE NUM TO JRNL-NUM.
+           MOVE PERCENT TO JRNL-PERCENT.
+           MOVE RESULT TO JRNL-RESULT.
+           WRITE JOURNAL-RECORD.
