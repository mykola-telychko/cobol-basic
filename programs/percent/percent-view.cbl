@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERCENTV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01 REPORT-LINE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAGS.
+           05 WS-EOF-SW       PIC X VALUE 'N'.
+              88 WS-EOF               VALUE 'Y'.
+
+       01 WS-REPORT-STATUS  PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE 'N' TO WS-EOF-SW.
+
+           OPEN INPUT REPORT-FILE.
+
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "No report available yet."
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-EOF
+               READ REPORT-FILE
+                   AT END SET WS-EOF TO TRUE
+                   NOT AT END DISPLAY REPORT-LINE
+               END-READ
+           END-PERFORM.
+
+           CLOSE REPORT-FILE.
+
+           GOBACK.
