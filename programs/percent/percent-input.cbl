@@ -1,20 +1,159 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PERCENT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-FILE ASSIGN TO "RATEFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RATE-CODE
+               FILE STATUS IS WS-RATE-STATUS.
+
+           SELECT JOURNAL-FILE ASSIGN TO "JRNLOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-FILE.
+       COPY PCRATE.
+
+       FD  JOURNAL-FILE.
+       COPY PCJRNL.
+
        WORKING-STORAGE SECTION.
-       01 NUM         PIC 9(9).
-       01 PERCENT     PIC 9(5).
-       01 RESULT      PIC 9(9).
+       COPY PCFIELDS.
+
+       01 LOOKUP-CODE      PIC X(6).
+       01 WS-RATE-STATUS   PIC XX.
+       01 WS-OPERATOR-ID   PIC X(8).
+       01 WS-TIMESTAMP     PIC X(21).
+
+       01 WS-NUM-INPUT     PIC X(12).
+       01 WS-VALID-FLAGS.
+           05 WS-NUM-VALID-SW  PIC X VALUE 'N'.
+              88 WS-NUM-VALID          VALUE 'Y'.
+           05 WS-CODE-VALID-SW PIC X VALUE 'N'.
+              88 WS-CODE-VALID         VALUE 'Y'.
+           05 WS-ROUND-VALID-SW PIC X VALUE 'N'.
+              88 WS-ROUND-VALID        VALUE 'Y'.
+           05 WS-RESULT-VALID-SW PIC X VALUE 'N'.
+              88 WS-RESULT-VALID        VALUE 'Y'.
+
+       01 WS-ROUND-MODE    PIC X VALUE 'H'.
+           88 WS-ROUND-HALF-UP        VALUE 'H'.
+           88 WS-ROUND-HALF-EVEN      VALUE 'E'.
 
        PROCEDURE DIVISION.
-           DISPLAY "Enter a number: ".
-           ACCEPT NUM.
+       0000-MAIN.
+           MOVE 'N' TO WS-NUM-VALID-SW
+                       WS-CODE-VALID-SW
+                       WS-ROUND-VALID-SW
+                       WS-RESULT-VALID-SW.
+
+           PERFORM 0020-GET-CODE.
+           PERFORM 0040-GET-ROUND-MODE.
 
-           DISPLAY "Enter a percentage: ".
-           ACCEPT PERCENT.
+           PERFORM UNTIL WS-RESULT-VALID
+               PERFORM 0010-GET-NUM
+               PERFORM 0045-COMPUTE-RESULT
+           END-PERFORM.
 
-           COMPUTE RESULT = NUM * PERCENT / 100.
            DISPLAY "The percentage of the number is: " RESULT.
 
-           STOP RUN.
+           PERFORM 1100-WRITE-JOURNAL.
+
+           GOBACK.
+
+       0010-GET-NUM.
+           MOVE 'N' TO WS-NUM-VALID-SW.
+           PERFORM UNTIL WS-NUM-VALID
+               DISPLAY "Enter a number: "
+               ACCEPT WS-NUM-INPUT
+               IF FUNCTION TEST-NUMVAL(WS-NUM-INPUT) = 0
+                   COMPUTE NUM = FUNCTION NUMVAL(WS-NUM-INPUT)
+                       ON SIZE ERROR
+                           DISPLAY "Number is out of range. Try again."
+                       NOT ON SIZE ERROR
+                           SET WS-NUM-VALID TO TRUE
+                   END-COMPUTE
+               ELSE
+                   DISPLAY "Not a valid number. Please try again."
+               END-IF
+           END-PERFORM.
+
+       0020-GET-CODE.
+           PERFORM UNTIL WS-CODE-VALID
+               DISPLAY "Enter a customer/product code: "
+               ACCEPT LOOKUP-CODE
+               IF LOOKUP-CODE = SPACES
+                   DISPLAY "Code cannot be blank. Please try again."
+               ELSE
+                   PERFORM 0030-LOOKUP-RATE
+               END-IF
+           END-PERFORM.
+
+       0030-LOOKUP-RATE.
+           OPEN INPUT RATE-FILE.
+           IF WS-RATE-STATUS NOT = "00"
+               DISPLAY "Rate file unavailable, status " WS-RATE-STATUS
+               GOBACK
+           END-IF.
+           MOVE LOOKUP-CODE TO RATE-CODE.
+           READ RATE-FILE
+               INVALID KEY
+                   DISPLAY "No rate on file for code " LOOKUP-CODE
+               NOT INVALID KEY
+                   MOVE RATE-PERCENT TO PERCENT
+                   SET WS-CODE-VALID TO TRUE
+           END-READ.
+           CLOSE RATE-FILE.
+
+       0040-GET-ROUND-MODE.
+           PERFORM UNTIL WS-ROUND-VALID
+               DISPLAY
+                   "Rounding (H=half-up, E=half-even) [H]: "
+               ACCEPT WS-ROUND-MODE
+               IF WS-ROUND-MODE = SPACE
+                   MOVE 'H' TO WS-ROUND-MODE
+                   SET WS-ROUND-VALID TO TRUE
+               ELSE
+                   IF WS-ROUND-HALF-UP OR WS-ROUND-HALF-EVEN
+                       SET WS-ROUND-VALID TO TRUE
+                   ELSE
+                       DISPLAY "Enter H or E. Please try again."
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       0045-COMPUTE-RESULT.
+           IF WS-ROUND-HALF-EVEN
+               COMPUTE RESULT ROUNDED MODE IS NEAREST-EVEN
+                   = NUM * PERCENT / 100
+                   ON SIZE ERROR
+                       DISPLAY "Result is out of range. Try again."
+                   NOT ON SIZE ERROR
+                       SET WS-RESULT-VALID TO TRUE
+               END-COMPUTE
+           ELSE
+               COMPUTE RESULT ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                   = NUM * PERCENT / 100
+                   ON SIZE ERROR
+                       DISPLAY "Result is out of range. Try again."
+                   NOT ON SIZE ERROR
+                       SET WS-RESULT-VALID TO TRUE
+               END-COMPUTE
+           END-IF.
+
+       1100-WRITE-JOURNAL.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+
+           OPEN EXTEND JOURNAL-FILE.
+           MOVE WS-TIMESTAMP(1:14) TO JRNL-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO JRNL-OPERATOR.
+           MOVE NUM TO JRNL-NUM.
+           MOVE PERCENT TO JRNL-PERCENT.
+           MOVE RESULT TO JRNL-RESULT.
+           WRITE JOURNAL-RECORD.
+           CLOSE JOURNAL-FILE.
