@@ -3,15 +3,35 @@ PROGRAM-ID. CombinedProgram.
 
 ENVIRONMENT DIVISION.
 DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-MENU-CHOICE PIC X.
 
 PROCEDURE DIVISION.
-    PERFORM HelloCob
-    PERFORM EchoString
+    PERFORM UNTIL WS-MENU-CHOICE = '3'
+        PERFORM ShowMenu
+        PERFORM RunChoice
+    END-PERFORM
     STOP RUN.
 
-HelloCob.
-    DISPLAY 'Hi, Cobol!'.
+ShowMenu.
+    DISPLAY ' '.
+    DISPLAY '==================================='.
+    DISPLAY ' PERCENT SYSTEM - MAIN MENU'.
+    DISPLAY '==================================='.
+    DISPLAY ' 1. Run percentage calculation'.
+    DISPLAY ' 2. View today''s report'.
+    DISPLAY ' 3. Exit'.
+    DISPLAY 'Enter your choice: '.
+    ACCEPT WS-MENU-CHOICE.
 
-EchoString.
-    DISPLAY 'simple string!'.
-    
\ No newline at end of file
+RunChoice.
+    EVALUATE WS-MENU-CHOICE
+        WHEN '1'
+            CALL 'PERCENT'
+        WHEN '2'
+            CALL 'PERCENTV'
+        WHEN '3'
+            DISPLAY 'Goodbye.'
+        WHEN OTHER
+            DISPLAY 'Invalid choice, please try again.'
+    END-EVALUATE.
