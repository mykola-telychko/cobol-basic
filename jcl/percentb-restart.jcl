@@ -0,0 +1,43 @@
+//PERCENTB JOB (ACCTNO),'PCT RESTART',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RESTART OF AN ABENDED PERCENTB RUN, PICKING UP AT THE LAST    *
+//* CHECKPOINT INSTEAD OF REPROCESSING THE WHOLE NIGHT'S EXTRACT. *
+//*                                                                *
+//* DO NOT USE jcl/percentb.jcl FOR THIS - ITS RESULTOUT/RPTOUT   *
+//* DD'S REFERENCE A BARE (+1) GDG GENERATION, WHICH RESOLVES TO  *
+//* A NEW, EMPTY GENERATION ON RESUBMISSION, NOT THE ONE THE      *
+//* ABENDED RUN PARTIALLY WROTE (SEE THE COMMENT THERE).          *
+//*                                                                *
+//* BEFORE SUBMITTING THIS MEMBER:                                *
+//*   1. FIND THE ABSOLUTE GENERATION THE ABENDED RUN CATALOGED,  *
+//*      E.G. LISTCAT ENT(PROD.PERCENT.RESULT.DAILY) ALL, OR FROM *
+//*      THE ABENDED JOB'S ALLOCATION MESSAGES (LOOKS LIKE        *
+//*      PROD.PERCENT.RESULT.DAILY.G0045V00).                     *
+//*   2. REPLACE &GENSFX BELOW (TWO PLACES) WITH THAT SUFFIX,     *
+//*      E.G. G0045V00 - THE SAME SUFFIX FOR BOTH RESULTOUT AND   *
+//*      RPTOUT, SINCE BOTH GDG BASES ADVANCE TOGETHER EACH NIGHT.*
+//*   3. SUBMIT NORMALLY (NOT RESTART=STEP1 - THIS MEMBER ONLY    *
+//*      HAS ONE STEP AND ALREADY POINTS AT THE RIGHT GENERATION).*
+//*                                                                *
+//* DISP=(MOD,CATLG,CATLG) IS CORRECT HERE (UNLIKE IN THE FRESH-  *
+//* RUN JCL, WHERE IT WOULD SILENTLY APPEND NIGHT AFTER NIGHT):   *
+//* percent-batch.cbl'S RESTART PATH ONLY EVER OPENS RESULT-FILE  *
+//* AND REPORT-FILE WITH EXTEND, NEVER OUTPUT, SO MOD'S END-OF-   *
+//* DATA POSITIONING IS EXACTLY WHAT THE PROGRAM EXPECTS.         *
+//*--------------------------------------------------------------*
+//         SET GENSFX=G0045V00
+//STEP1    EXEC PGM=PERCENTB
+//STEPLIB  DD DSN=PROD.PERCENT.LOADLIB,DISP=SHR
+//STDENV   DD *
+ROUNDMODE=H
+/*
+//TRANSIN  DD DSN=PROD.PERCENT.TRANS.DAILY,DISP=SHR
+//RESULTOUT DD DSN=PROD.PERCENT.RESULT.DAILY.&GENSFX,
+//             DISP=(MOD,CATLG,CATLG)
+//JRNLOUT  DD DSN=PROD.PERCENT.JOURNAL,DISP=MOD
+//CKPTFILE DD DSN=PROD.PERCENT.CKPT,DISP=SHR
+//RPTOUT   DD DSN=PROD.PERCENT.RPT.DAILY.&GENSFX,
+//             DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
