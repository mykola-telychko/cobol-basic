@@ -0,0 +1,47 @@
+//PERCENTB JOB (ACCTNO),'PCT BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* UNATTENDED OVERNIGHT RUN OF THE PERCENT BATCH PROGRAM.        *
+//* READS THE NIGHTLY TRANSACTION EXTRACT AND WRITES A MATCHING   *
+//* RESULT FILE FOR DOWNSTREAM PROCESSING.                        *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* ROUNDMODE CONTROLS HOW RESULT IS ROUNDED: H = HALF-UP        *
+//* (DEFAULT), E = HALF-EVEN (FINANCE'S INTEREST CONVENTION).    *
+//* SET BY THE STDENV CARD BELOW, NOT BY AN OPERATOR PROMPT.     *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* RESULTOUT/RPTOUT ARE GDGS (PROD.PERCENT.RESULT.DAILY AND      *
+//* PROD.PERCENT.RPT.DAILY, ONE-TIME IDCAMS DEFINE GDG BY OPS)    *
+//* SO EACH NIGHT'S RUN GETS ITS OWN FRESH (+1) GENERATION        *
+//* INSTEAD OF ACCUMULATING EVERY NIGHT'S DATA IN ONE DATA SET.   *
+//*                                                                *
+//* THIS MEMBER IS FOR A FRESH NIGHTLY RUN ONLY. DO NOT RESUBMIT  *
+//* THIS JCL TO RESTART AN ABENDED RUN: RESOLVING (+1) AGAIN AT   *
+//* RESUBMISSION TIME - EVEN UNDER RESTART=STEP1 - ALLOCATES A    *
+//* NEW, EMPTY GENERATION, NOT THE ONE THE ABENDED RUN PARTIALLY  *
+//* WROTE, SO THE CHECKPOINT'S OPEN EXTEND WOULD EXTEND AN EMPTY  *
+//* FILE WHILE THE GRAND TOTAL STILL COUNTS THE STRANDED RECORDS. *
+//* AFTER AN ABEND, USE jcl/percentb-restart.jcl INSTEAD: IT      *
+//* TAKES THE ABSOLUTE GENERATION NAME THIS RUN CATALOGED (SHOWN  *
+//* IN THE ABENDED JOB'S ALLOCATION MESSAGES, OR VIA LISTCAT) AND *
+//* APPENDS TO THAT EXACT GENERATION RATHER THAN A BARE (+1).     *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=PERCENTB
+//STEPLIB  DD DSN=PROD.PERCENT.LOADLIB,DISP=SHR
+//STDENV   DD *
+ROUNDMODE=H
+/*
+//TRANSIN  DD DSN=PROD.PERCENT.TRANS.DAILY,DISP=SHR
+//RESULTOUT DD DSN=PROD.PERCENT.RESULT.DAILY(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//JRNLOUT  DD DSN=PROD.PERCENT.JOURNAL,DISP=MOD
+//CKPTFILE DD DSN=PROD.PERCENT.CKPT,DISP=SHR
+//RPTOUT   DD DSN=PROD.PERCENT.RPT.DAILY(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
